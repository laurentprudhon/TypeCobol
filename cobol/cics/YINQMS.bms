@@ -0,0 +1,90 @@
+*****************************************************************
+*    MAPSET....  YINQMS
+*    DESCRIPTION  BMS MAPSET FOR THE YXXX002 MASTER INQUIRY
+*                 TRANSACTION (YINQ).  ONE MAP, YINQMP1 - THE
+*                 OPERATOR KEYS AN ACCOUNT/RECORD ID AND THE
+*                 PROGRAM (YINQ001) DISPLAYS THE CURRENT MASTER
+*                 STATUS BACK ON THE SAME SCREEN.
+*-----------------------------------------------------------------
+*    MOD LOG
+*    DATE       INIT  DESCRIPTION
+*    ---------- ----  --------------------------------------------
+*    2026-08-09  JWH  ORIGINAL MAPSET
+*    2026-08-09  JWH  DROPPED NUM FROM THE ACCTID ATTRB LIST - THE
+*                      ACCOUNT/RECORD ID IS AN ALPHANUMERIC KEY
+*                      EVERYWHERE ELSE IN THE SYSTEM, SO RESTRICTING
+*                      OPERATOR INPUT TO DIGITS ONLY BLOCKED VALID IDS
+*****************************************************************
+YINQMS   DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+YINQMP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,25),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='YXXX002 MASTER INQUIRY - YINQ'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='ACCOUNT ID..'
+ACCTID   DFHMDF POS=(3,15),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,IC,FSET),                                X
+               COLOR=BLUE
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='STATUS......'
+STATUS   DFHMDF POS=(5,15),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               COLOR=GREEN
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='BALANCE.....'
+BALANCE  DFHMDF POS=(6,15),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               COLOR=GREEN
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='LAST TRANS..'
+LSTTRDT  DFHMDF POS=(7,15),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               COLOR=GREEN
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='LAST UPDATE.'
+LSTUPDT  DFHMDF POS=(8,15),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               COLOR=GREEN
+*
+MSG      DFHMDF POS=(23,1),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               COLOR=RED
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=45,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='ENTER=INQUIRE  CLEAR=EXIT  PF3=EXIT'
+*
+YINQMS   DFHMSD TYPE=FINAL
