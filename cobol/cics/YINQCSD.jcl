@@ -0,0 +1,42 @@
+//YINQCSD  JOB (ACCTNO),'DEFINE YINQ CICS RESOURCES',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  JOB......   YINQCSD
+//*  PURPOSE..   DEFINE THE CICS RESOURCES FOR THE YXXX002 MASTER
+//*              INQUIRY TRANSACTION (YINQ/YINQ001/YINQMS) IN THE
+//*              PRODUCTION CSD GROUP DLGRGRP.  RUN ONCE PER REGION,
+//*              THEN GROUP DLGRGRP CAN BE ADDED TO THE REGION'S
+//*              GRPLIST OR INSTALLED WITH CEDA INSTALL GROUP.
+//*-----------------------------------------------------------------
+//*  MOD LOG
+//*  DATE       INIT  DESCRIPTION
+//*  ---------- ----  ---------------------------------------------
+//*  2026-08-09  JWH  ORIGINAL RESOURCE DEFINITIONS
+//*  2026-08-09  JWH  FILE(YXXX002) NO LONGER GRANTS ADD/UPDATE - THIS
+//*                    IS THE INQUIRY TRANSACTION'S FCT ENTRY, AND
+//*                    YINQ001 ONLY EVER ISSUES EXEC CICS READ AGAINST
+//*                    IT; MASTER MAINTENANCE IS DONE BY MYPGM'S OWN
+//*                    VSAM I/O, NOT THROUGH THIS CICS FILE
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=DFHCSDUP,PARM='CSD'
+//STEPLIB  DD  DSN=CICSTS.CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD  DSN=PROD.CICS.DFHCSD,DISP=SHR
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+   DELETE GROUP(DLGRGRP)
+   DEFINE PROGRAM(YINQ001)   GROUP(DLGRGRP)                           -
+          LANGUAGE(COBOL)    RELOAD(NO)                               -
+          RESIDENT(NO)       EXECKEY(USER)
+   DEFINE MAPSET(YINQMS)     GROUP(DLGRGRP)                           -
+          LANGUAGE(COBOL)    RESIDENT(NO)
+   DEFINE TRANSACTION(YINQ)  GROUP(DLGRGRP)                           -
+          PROGRAM(YINQ001)   TWASIZE(0)                                -
+          PROFILE(DFHCICST)  STATUS(ENABLED)                           -
+          TASKDATALOC(BELOW)
+   DEFINE FILE(YXXX002)      GROUP(DLGRGRP)                           -
+          DSNAME(PROD.YXXX002.MASTER.KSDS)                             -
+          RECORDFORMAT(F)    STATUS(ENABLED)   OPENTIME(FIRSTREF)      -
+          ADD(NO)  BROWSE(YES) DELETE(NO) READ(YES) UPDATE(NO)
+/*
+//
