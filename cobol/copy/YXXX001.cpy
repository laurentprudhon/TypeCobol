@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    COPYBOOK.....  YXXX001
+      *    DESCRIPTION..  DAILY TRANSACTION INPUT RECORD - FED TO
+      *                   MYPGM FROM THE UPSTREAM EUROPEAN FEED.
+      *                   AMOUNT FIELDS ARRIVE AS DISPLAY TEXT WITH
+      *                   A COMMA DECIMAL SEPARATOR (DECIMAL-POINT IS
+      *                   COMMA).  SEE YXXX001-AMOUNT-SEP BELOW.
+      *    RECORD SIZE..  79 BYTES, FIXED, UNBLOCKED
+      *-----------------------------------------------------------------
+      *    MOD LOG
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-09  JWH  ORIGINAL COPYBOOK - TRANSACTION LAYOUT
+      *****************************************************************
+       01  YXXX001-RECORD.
+           05  TRX-RECORD-ID           PIC X(10).
+           05  TRX-TRANS-CODE          PIC X(02).
+               88  TRX-CODE-ADD            VALUE 'AD'.
+               88  TRX-CODE-CHANGE         VALUE 'CH'.
+               88  TRX-CODE-DELETE         VALUE 'DL'.
+           05  TRX-TRANS-DATE          PIC 9(08).
+           05  TRX-AMOUNT-TEXT         PIC X(10).
+           05  TRX-AMOUNT-EDIT REDEFINES TRX-AMOUNT-TEXT.
+               10  TRX-AMOUNT-INT-TEXT      PIC X(07).
+               10  TRX-AMOUNT-SEP           PIC X(01).
+               10  TRX-AMOUNT-DEC-TEXT      PIC X(02).
+           05  TRX-DESCRIPTION         PIC X(20).
+           05  FILLER                  PIC X(29).
