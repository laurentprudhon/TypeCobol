@@ -0,0 +1,32 @@
+      *****************************************************************
+      *    COPYBOOK.....  YCKPT01
+      *    DESCRIPTION..  RESTART CONTROL RECORD FOR MYPGM.  ONE RECORD
+      *                   IS WRITTEN TO THE RESTART CONTROL FILE EVERY
+      *                   YCKPT-CHECKPOINT-INTERVAL TRANSACTIONS.  ON A
+      *                   RESTART, MYPGM READS THE LAST RECORD ON THIS
+      *                   FILE TO FIND OUT HOW MANY TRANSACTIONS TO
+      *                   RESKIP BEFORE RESUMING UPDATES.
+      *    RECORD SIZE..  53 BYTES, FIXED
+      *-----------------------------------------------------------------
+      *    MOD LOG
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-09  JWH  ORIGINAL COPYBOOK - CHECKPOINT LAYOUT
+      *    2026-08-09  JWH  ADDED CKPT-CONTROL-TOTAL-AMOUNT AND
+      *                     CKPT-EXCP-COUNT SO A RESTART CAN RESTORE THE
+      *                     RUN-SUMMARY DOLLAR TOTAL AND EXCEPTION COUNT
+      *                     ALONGSIDE THE READ/WRITE COUNTS - WITHOUT
+      *                     THESE THE RUN-SUMMARY REPORT ON A RESTARTED
+      *                     RUN OMITTED EVERYTHING POSTED BEFORE THE
+      *                     LAST CHECKPOINT
+      *****************************************************************
+       01  YCKPT01-RECORD.
+           05  CKPT-JOB-NAME            PIC X(08).
+           05  CKPT-RUN-DATE            PIC 9(08).
+           05  CKPT-RUN-MODE            PIC X(01).
+           05  CKPT-LAST-RECORD-ID      PIC X(10).
+           05  CKPT-TRANS-READ-COUNT    PIC 9(09) COMP-3.
+           05  CKPT-TRANS-WRITE-COUNT   PIC 9(09) COMP-3.
+           05  CKPT-CONTROL-TOTAL-AMOUNT PIC S9(11)V99 COMP-3.
+           05  CKPT-EXCP-COUNT          PIC 9(09) COMP-3.
+           05  FILLER                   PIC X(04).
