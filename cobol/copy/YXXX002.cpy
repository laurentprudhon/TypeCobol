@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    COPYBOOK.....  YXXX002
+      *    DESCRIPTION..  MASTER RECORD MAINTAINED BY MYPGM.  KEYED ON
+      *                   MST-RECORD-ID (ACCOUNT / RECORD ID) FOR VSAM
+      *                   KSDS ACCESS - SEE FD MASTFILE IN MYPGM AND
+      *                   THE IDCAMS DEFINE CLUSTER IN THE PRODUCTION
+      *                   JCL FOR THE KEY POSITION/LENGTH.
+      *    RECORD SIZE..  59 BYTES, FIXED
+      *-----------------------------------------------------------------
+      *    MOD LOG
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-09  JWH  ORIGINAL COPYBOOK - MASTER LAYOUT
+      *    2026-08-09  JWH  CONVERTED TARGET ORGANIZATION TO VSAM KSDS,
+      *                     ADDED MST-LAST-RUN-MODE
+      *****************************************************************
+       01  YXXX002-RECORD.
+           05  MST-RECORD-ID           PIC X(10).
+           05  MST-STATUS              PIC X(02).
+               88  MST-STATUS-ACTIVE       VALUE 'AC'.
+               88  MST-STATUS-CLOSED       VALUE 'CL'.
+               88  MST-STATUS-EXCEPTION    VALUE 'EX'.
+           05  MST-BALANCE             PIC S9(09)V99 COMP-3.
+           05  MST-LAST-TRANS-DATE     PIC 9(08).
+           05  MST-LAST-UPDATE-DATE    PIC 9(08).
+           05  MST-LAST-RUN-MODE       PIC X(01).
+               88  MST-RUN-MODE-FULL       VALUE 'F'.
+               88  MST-RUN-MODE-INCR       VALUE 'I'.
+           05  FILLER                  PIC X(24).
