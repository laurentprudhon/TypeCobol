@@ -0,0 +1,65 @@
+      *****************************************************************
+      *    COPYBOOK.....  YINQMAP
+      *    DESCRIPTION..  SYMBOLIC MAP FOR MAPSET YINQMS, MAP YINQMP1
+      *                   (SEE cobol/cics/YINQMS.bms).  USED BY YINQ001
+      *                   TO RECEIVE THE OPERATOR'S ACCOUNT ID AND SEND
+      *                   BACK THE CURRENT YXXX002 MASTER STATUS.
+      *-----------------------------------------------------------------
+      *    MOD LOG
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-09  JWH  ORIGINAL SYMBOLIC MAP
+      *    2026-08-09  JWH  ACCTIDI CHANGED FROM PIC 9(10) TO PIC X(10) -
+      *                     THE ACCOUNT/RECORD ID IS AN ALPHANUMERIC KEY
+      *                     EVERYWHERE ELSE IN THE SYSTEM (SEE
+      *                     TRX-RECORD-ID IN YXXX001 AND MST-RECORD-ID IN
+      *                     YXXX002); A NUMERIC-ONLY FIELD HERE COULD
+      *                     NEVER LOOK UP AN ALPHANUMERIC ID
+      *****************************************************************
+       01  YINQMP1I.
+           05  FILLER                   PIC X(12).
+           05  ACCTIDL                  PIC S9(4) COMP.
+           05  ACCTIDF                  PIC X.
+           05  FILLER REDEFINES ACCTIDF.
+               10  ACCTIDA              PIC X.
+           05  ACCTIDI                  PIC X(10).
+           05  STATUSL                  PIC S9(4) COMP.
+           05  STATUSF                  PIC X.
+           05  FILLER REDEFINES STATUSF.
+               10  STATUSA              PIC X.
+           05  STATUSI                  PIC X(20).
+           05  BALANCEL                 PIC S9(4) COMP.
+           05  BALANCEF                 PIC X.
+           05  FILLER REDEFINES BALANCEF.
+               10  BALANCEA             PIC X.
+           05  BALANCEI                 PIC X(15).
+           05  LSTTRDTL                 PIC S9(4) COMP.
+           05  LSTTRDTF                 PIC X.
+           05  FILLER REDEFINES LSTTRDTF.
+               10  LSTTRDTA             PIC X.
+           05  LSTTRDTI                 PIC X(10).
+           05  LSTUPDTL                 PIC S9(4) COMP.
+           05  LSTUPDTF                 PIC X.
+           05  FILLER REDEFINES LSTUPDTF.
+               10  LSTUPDTA             PIC X.
+           05  LSTUPDTI                 PIC X(10).
+           05  MSGL                     PIC S9(4) COMP.
+           05  MSGF                     PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                     PIC X(60).
+      *
+       01  YINQMP1O REDEFINES YINQMP1I.
+           05  FILLER                   PIC X(12).
+           05  FILLER                   PIC X(03).
+           05  ACCTIDO                  PIC X(10).
+           05  FILLER                   PIC X(03).
+           05  STATUSO                  PIC X(20).
+           05  FILLER                   PIC X(03).
+           05  BALANCEO                 PIC X(15).
+           05  FILLER                   PIC X(03).
+           05  LSTTRDTO                 PIC X(10).
+           05  FILLER                   PIC X(03).
+           05  LSTUPDTO                 PIC X(10).
+           05  FILLER                   PIC X(03).
+           05  MSGO                     PIC X(60).
