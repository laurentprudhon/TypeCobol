@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    COPYBOOK.....  YXXX003
+      *    DESCRIPTION..  MYPGM OUTPUT RECORD - ONE PER TRANSACTION
+      *                   PROCESSED (OR REJECTED).  CONSUMED BY THE
+      *                   YRPT001 DAILY RECONCILIATION REPORT.
+      *    RECORD SIZE..  48 BYTES, FIXED
+      *-----------------------------------------------------------------
+      *    MOD LOG
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  --------------------------------------------
+      *    2026-08-09  JWH  ORIGINAL COPYBOOK - OUTPUT LAYOUT
+      *****************************************************************
+       01  YXXX003-RECORD.
+           05  RPT-RECORD-ID           PIC X(10).
+           05  RPT-CATEGORY            PIC X(02).
+               88  RPT-CAT-POSTED          VALUE 'PO'.
+               88  RPT-CAT-OPEN-ITEM       VALUE 'OI'.
+               88  RPT-CAT-EXCEPTION       VALUE 'EX'.
+           05  RPT-AMOUNT              PIC S9(09)V99 COMP-3.
+           05  RPT-TRANS-DATE          PIC 9(08).
+           05  RPT-REASON-CODE         PIC X(04).
+           05  FILLER                  PIC X(18).
