@@ -0,0 +1,351 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. YRPT001.
+000030 AUTHOR. J W HARMON.
+000040 INSTALLATION. DAILY LEDGER PROCESSING - OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD LOG
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  --------------------------------------------
+000110*    2026-08-09  JWH  ORIGINAL PROGRAM - DAILY RECONCILIATION
+000120*                     REPORT OFF MYPGM'S YXXX003 OUTPUT
+000130*    2026-08-09  JWH  RUN DATE NOW ACCEPTED WITH A 4-DIGIT YEAR,
+000140*                     MATCHING MYPGM'S DATE CONVENTION, SO THE
+000150*                     HEADING NO LONGER PRINTS AN AMBIGUOUS 2-DIGIT
+000160*                     YEAR
+000170*    2026-08-09  JWH  CHANGED THE SWITCHES, FILE STATUS, PAGE/
+000180*                     LINE CONTROL AND CATEGORY COUNT/AMOUNT
+000190*                     FIELDS FROM 01 TO 77 - STANDALONE
+000200*                     ELEMENTARY WORKING-STORAGE ITEMS ARE
+000210*                     DECLARED AT THE 77 LEVEL THROUGHOUT THIS
+000220*                     SYSTEM (SEE MYPGM), AND THIS PROGRAM HAD
+000230*                     NOT FOLLOWED THAT CONVENTION
+000240*****************************************************************
+000250*    NARRATIVE
+000260*    READS THE YXXX003 RESULT RECORDS MYPGM WROTE OVERNIGHT AND
+000270*    PRODUCES A PAGINATED, HEADED RECONCILIATION REPORT - POSTED
+000280*    ITEMS, OPEN ITEMS, AND EXCEPTIONS EACH LISTED SEPARATELY,
+000290*    WITH A RECORD COUNT AND DOLLAR TOTAL FOR EACH CATEGORY AND
+000300*    A GRAND TOTAL AT THE END.  DD NAMES RECIN/RECRPT MATCH THE
+000310*    RECON STEP IN MYPGMJ.jcl.
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-3090.
+000360 OBJECT-COMPUTER. IBM-3090.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT RECIN ASSIGN TO RECIN
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-RECIN-STATUS.
+000420     SELECT RECRPT ASSIGN TO RECRPT
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-RECRPT-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  RECIN
+000480     RECORDING MODE IS F
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY YXXX003.
+000510 FD  RECRPT
+000520     RECORDING MODE IS F
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  RECRPT-RECORD                PIC X(80).
+000550 WORKING-STORAGE SECTION.
+000560*****************************************************************
+000570*    SWITCHES
+000580*****************************************************************
+000590 77  WS-EOF-RECIN-SW              PIC X(01) VALUE 'N'.
+000600     88  WS-EOF-RECIN                  VALUE 'Y'.
+000610*****************************************************************
+000620*    FILE STATUS FIELDS
+000630*****************************************************************
+000640 77  WS-RECIN-STATUS               PIC X(02) VALUE '00'.
+000650 77  WS-RECRPT-STATUS              PIC X(02) VALUE '00'.
+000660 77  WS-ERROR-FILE-ID              PIC X(08) VALUE SPACES.
+000670 77  WS-ERROR-STATUS               PIC X(02) VALUE SPACES.
+000680*****************************************************************
+000690*    PAGE AND LINE CONTROL
+000700*****************************************************************
+000710 77  WS-PAGE-COUNT                PIC 9(05) COMP-3 VALUE ZERO.
+000720 77  WS-LINE-COUNT                PIC 9(03) COMP-3 VALUE ZERO.
+000730 77  WS-LINES-PER-PAGE            PIC 9(03) VALUE 050.
+000740 01  WS-RUN-DATE.
+000750     05  WS-RUN-DATE-CCYY         PIC 9(04).
+000760     05  WS-RUN-DATE-MM           PIC 9(02).
+000770     05  WS-RUN-DATE-DD           PIC 9(02).
+000780*****************************************************************
+000790*    CATEGORY COUNTS AND DOLLAR TOTALS
+000800*****************************************************************
+000810 77  WS-POSTED-COUNT              PIC 9(07) COMP-3 VALUE ZERO.
+000820 77  WS-POSTED-AMOUNT             PIC S9(09)V99 COMP-3 VALUE ZERO.
+000830 77  WS-OPEN-ITEM-COUNT           PIC 9(07) COMP-3 VALUE ZERO.
+000840 77  WS-OPEN-ITEM-AMOUNT          PIC S9(09)V99 COMP-3 VALUE ZERO.
+000850 77  WS-EXCEPTION-COUNT           PIC 9(07) COMP-3 VALUE ZERO.
+000860 77  WS-EXCEPTION-AMOUNT          PIC S9(09)V99 COMP-3 VALUE ZERO.
+000870 77  WS-GRAND-COUNT               PIC 9(07) COMP-3 VALUE ZERO.
+000880 77  WS-GRAND-AMOUNT              PIC S9(09)V99 COMP-3 VALUE ZERO.
+000890*****************************************************************
+000900*    REPORT LINE LAYOUTS
+000910*****************************************************************
+000920 01  WS-HDG1-LINE.
+000930     05  FILLER                   PIC X(01) VALUE '1'.
+000940     05  FILLER                   PIC X(20) VALUE
+000950         'DAILY LEDGER'.
+000960     05  FILLER                   PIC X(30) VALUE
+000970         'RECONCILIATION REPORT-YRPT001'.
+000980     05  FILLER                   PIC X(11) VALUE 'RUN DATE '.
+000990     05  HDG1-DATE-MM             PIC 9(02).
+001000     05  FILLER                   PIC X(01) VALUE '/'.
+001010     05  HDG1-DATE-DD             PIC 9(02).
+001020     05  FILLER                   PIC X(01) VALUE '/'.
+001030     05  HDG1-DATE-CCYY           PIC 9(04).
+001040     05  FILLER                   PIC X(04) VALUE SPACES.
+001050     05  FILLER                   PIC X(05) VALUE 'PAGE '.
+001060     05  HDG1-PAGE                PIC ZZZZ9.
+001070 01  WS-HDG2-LINE.
+001080     05  FILLER                   PIC X(01) VALUE SPACE.
+001090     05  FILLER                   PIC X(10) VALUE 'RECORD ID'.
+001100     05  FILLER                   PIC X(02) VALUE SPACES.
+001110     05  FILLER                   PIC X(10) VALUE 'CATEGORY'.
+001120     05  FILLER                   PIC X(02) VALUE SPACES.
+001130     05  FILLER                   PIC X(17) VALUE 'AMOUNT'.
+001140     05  FILLER                   PIC X(02) VALUE SPACES.
+001150     05  FILLER                   PIC X(08) VALUE 'TRN DATE'.
+001160     05  FILLER                   PIC X(02) VALUE SPACES.
+001170     05  FILLER                   PIC X(04) VALUE 'RSN'.
+001180 01  WS-HDG3-LINE.
+001190     05  FILLER                   PIC X(01) VALUE SPACE.
+001200     05  FILLER                   PIC X(10) VALUE '----------'.
+001210     05  FILLER                   PIC X(02) VALUE SPACES.
+001220     05  FILLER                   PIC X(10) VALUE '----------'.
+001230     05  FILLER                   PIC X(02) VALUE SPACES.
+001240     05  FILLER                   PIC X(17) VALUE
+001250         '-----------------'.
+001260     05  FILLER                   PIC X(02) VALUE SPACES.
+001270     05  FILLER                   PIC X(08) VALUE '--------'.
+001280     05  FILLER                   PIC X(02) VALUE SPACES.
+001290     05  FILLER                   PIC X(04) VALUE '----'.
+001300 01  WS-BLANK-LINE                PIC X(80) VALUE SPACES.
+001310 01  WS-DETAIL-LINE.
+001320     05  FILLER                   PIC X(01) VALUE SPACE.
+001330     05  DTL-RECORD-ID            PIC X(10).
+001340     05  FILLER                   PIC X(02) VALUE SPACES.
+001350     05  DTL-CATEGORY             PIC X(10).
+001360     05  FILLER                   PIC X(02) VALUE SPACES.
+001370     05  DTL-AMOUNT               PIC -Z,ZZZ,ZZZ,ZZ9.99.
+001380     05  FILLER                   PIC X(02) VALUE SPACES.
+001390     05  DTL-TRANS-DATE           PIC 9(08).
+001400     05  FILLER                   PIC X(02) VALUE SPACES.
+001410     05  DTL-REASON-CODE          PIC X(04).
+001420 01  WS-TOTAL-LINE.
+001430     05  FILLER                   PIC X(01) VALUE SPACE.
+001440     05  TOT-LABEL                PIC X(20).
+001450     05  FILLER                   PIC X(04) VALUE 'CNT '.
+001460     05  TOT-COUNT                PIC ZZZ,ZZ9.
+001470     05  FILLER                   PIC X(04) VALUE 'AMT '.
+001480     05  TOT-AMOUNT               PIC -Z,ZZZ,ZZZ,ZZ9.99.
+001490 PROCEDURE DIVISION.
+001500*****************************************************************
+001510*    0000-MAINLINE
+001520*****************************************************************
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001550     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001560         UNTIL WS-EOF-RECIN.
+001570     PERFORM 8000-WRITE-TOTALS THRU 8000-EXIT.
+001580     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001590     GOBACK.
+001600*****************************************************************
+001610*    1000-INITIALIZE - OPEN FILES AND PRINT THE FIRST PAGE
+001620*    HEADING
+001630*****************************************************************
+001640 1000-INITIALIZE.
+001650     OPEN INPUT RECIN.
+001660     IF WS-RECIN-STATUS NOT = '00'
+001670         MOVE 'RECIN' TO WS-ERROR-FILE-ID
+001680         MOVE WS-RECIN-STATUS TO WS-ERROR-STATUS
+001690         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+001700     END-IF.
+001710     OPEN OUTPUT RECRPT.
+001720     IF WS-RECRPT-STATUS NOT = '00'
+001730         MOVE 'RECRPT' TO WS-ERROR-FILE-ID
+001740         MOVE WS-RECRPT-STATUS TO WS-ERROR-STATUS
+001750         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+001760     END-IF.
+001770     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001780     PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+001790     PERFORM 2100-READ-RECIN THRU 2100-EXIT.
+001800 1000-EXIT.
+001810     EXIT.
+001820*****************************************************************
+001830*    1100-WRITE-HEADINGS - START A NEW PAGE WITH THE REPORT
+001840*    TITLE, RUN DATE, PAGE NUMBER, AND COLUMN HEADINGS
+001850*****************************************************************
+001860 1100-WRITE-HEADINGS.
+001870     ADD 1 TO WS-PAGE-COUNT.
+001880     MOVE WS-RUN-DATE-MM TO HDG1-DATE-MM.
+001890     MOVE WS-RUN-DATE-DD TO HDG1-DATE-DD.
+001900     MOVE WS-RUN-DATE-CCYY TO HDG1-DATE-CCYY.
+001910     MOVE WS-PAGE-COUNT TO HDG1-PAGE.
+001920     MOVE WS-HDG1-LINE TO RECRPT-RECORD.
+001930     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+001940     MOVE WS-BLANK-LINE TO RECRPT-RECORD.
+001950     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+001960     MOVE WS-HDG2-LINE TO RECRPT-RECORD.
+001970     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+001980     MOVE WS-HDG3-LINE TO RECRPT-RECORD.
+001990     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+002000     MOVE ZERO TO WS-LINE-COUNT.
+002010 1100-EXIT.
+002020     EXIT.
+002030*****************************************************************
+002040*    1150-WRITE-RECRPT - COMMON WRITE-AND-STATUS-CHECK FOR THE
+002050*    REPORT FILE
+002060*****************************************************************
+002070 1150-WRITE-RECRPT.
+002080     WRITE RECRPT-RECORD.
+002090     IF WS-RECRPT-STATUS NOT = '00'
+002100         MOVE 'RECRPT' TO WS-ERROR-FILE-ID
+002110         MOVE WS-RECRPT-STATUS TO WS-ERROR-STATUS
+002120         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002130     END-IF.
+002140 1150-EXIT.
+002150     EXIT.
+002160*****************************************************************
+002170*    2000-PROCESS-RECORD - CLASSIFY ONE YXXX003 RECORD, WRITE
+002180*    ITS DETAIL LINE, AND ACCUMULATE ITS CATEGORY TOTAL
+002190*****************************************************************
+002200 2000-PROCESS-RECORD.
+002210     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+002220         PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+002230     END-IF.
+002240     PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT.
+002250     PERFORM 2300-ACCUMULATE-TOTALS THRU 2300-EXIT.
+002260     PERFORM 2100-READ-RECIN THRU 2100-EXIT.
+002270 2000-EXIT.
+002280     EXIT.
+002290*****************************************************************
+002300*    2100-READ-RECIN - READ THE NEXT YXXX003 RESULT RECORD
+002310*****************************************************************
+002320 2100-READ-RECIN.
+002330     READ RECIN
+002340         AT END
+002350             MOVE 'Y' TO WS-EOF-RECIN-SW
+002360     END-READ.
+002370     IF WS-RECIN-STATUS NOT = '00' AND WS-RECIN-STATUS NOT = '10'
+002380         MOVE 'RECIN' TO WS-ERROR-FILE-ID
+002390         MOVE WS-RECIN-STATUS TO WS-ERROR-STATUS
+002400         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002410     END-IF.
+002420 2100-EXIT.
+002430     EXIT.
+002440*****************************************************************
+002450*    2200-WRITE-DETAIL - FORMAT AND WRITE ONE DETAIL LINE
+002460*****************************************************************
+002470 2200-WRITE-DETAIL.
+002480     MOVE SPACES TO WS-DETAIL-LINE.
+002490     MOVE RPT-RECORD-ID TO DTL-RECORD-ID.
+002500     IF RPT-CAT-POSTED
+002510         MOVE 'POSTED' TO DTL-CATEGORY
+002520     ELSE
+002530         IF RPT-CAT-OPEN-ITEM
+002540             MOVE 'OPEN ITEM' TO DTL-CATEGORY
+002550         ELSE
+002560             MOVE 'EXCEPTION' TO DTL-CATEGORY
+002570         END-IF
+002580     END-IF.
+002590     MOVE RPT-AMOUNT TO DTL-AMOUNT.
+002600     MOVE RPT-TRANS-DATE TO DTL-TRANS-DATE.
+002610     MOVE RPT-REASON-CODE TO DTL-REASON-CODE.
+002620     MOVE WS-DETAIL-LINE TO RECRPT-RECORD.
+002630     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+002640     ADD 1 TO WS-LINE-COUNT.
+002650 2200-EXIT.
+002660     EXIT.
+002670*****************************************************************
+002680*    2300-ACCUMULATE-TOTALS - ADD THE RECORD JUST WRITTEN INTO
+002690*    ITS CATEGORY COUNT AND DOLLAR TOTAL
+002700*****************************************************************
+002710 2300-ACCUMULATE-TOTALS.
+002720     IF RPT-CAT-POSTED
+002730         ADD 1 TO WS-POSTED-COUNT
+002740         ADD RPT-AMOUNT TO WS-POSTED-AMOUNT
+002750     ELSE
+002760         IF RPT-CAT-OPEN-ITEM
+002770             ADD 1 TO WS-OPEN-ITEM-COUNT
+002780             ADD RPT-AMOUNT TO WS-OPEN-ITEM-AMOUNT
+002790         ELSE
+002800             ADD 1 TO WS-EXCEPTION-COUNT
+002810             ADD RPT-AMOUNT TO WS-EXCEPTION-AMOUNT
+002820         END-IF
+002830     END-IF.
+002840     ADD 1 TO WS-GRAND-COUNT.
+002850     ADD RPT-AMOUNT TO WS-GRAND-AMOUNT.
+002860 2300-EXIT.
+002870     EXIT.
+002880*****************************************************************
+002890*    8000-WRITE-TOTALS - WRITE THE CATEGORY TOTALS AND THE
+002900*    GRAND TOTAL AT THE END OF THE REPORT
+002910*****************************************************************
+002920 8000-WRITE-TOTALS.
+002930     MOVE WS-BLANK-LINE TO RECRPT-RECORD.
+002940     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+002950     MOVE SPACES TO WS-TOTAL-LINE.
+002960     MOVE 'POSTED ITEMS' TO TOT-LABEL.
+002970     MOVE WS-POSTED-COUNT TO TOT-COUNT.
+002980     MOVE WS-POSTED-AMOUNT TO TOT-AMOUNT.
+002990     MOVE WS-TOTAL-LINE TO RECRPT-RECORD.
+003000     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+003010     MOVE SPACES TO WS-TOTAL-LINE.
+003020     MOVE 'OPEN ITEMS' TO TOT-LABEL.
+003030     MOVE WS-OPEN-ITEM-COUNT TO TOT-COUNT.
+003040     MOVE WS-OPEN-ITEM-AMOUNT TO TOT-AMOUNT.
+003050     MOVE WS-TOTAL-LINE TO RECRPT-RECORD.
+003060     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+003070     MOVE SPACES TO WS-TOTAL-LINE.
+003080     MOVE 'EXCEPTIONS' TO TOT-LABEL.
+003090     MOVE WS-EXCEPTION-COUNT TO TOT-COUNT.
+003100     MOVE WS-EXCEPTION-AMOUNT TO TOT-AMOUNT.
+003110     MOVE WS-TOTAL-LINE TO RECRPT-RECORD.
+003120     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+003130     MOVE WS-BLANK-LINE TO RECRPT-RECORD.
+003140     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+003150     MOVE SPACES TO WS-TOTAL-LINE.
+003160     MOVE 'GRAND TOTAL' TO TOT-LABEL.
+003170     MOVE WS-GRAND-COUNT TO TOT-COUNT.
+003180     MOVE WS-GRAND-AMOUNT TO TOT-AMOUNT.
+003190     MOVE WS-TOTAL-LINE TO RECRPT-RECORD.
+003200     PERFORM 1150-WRITE-RECRPT THRU 1150-EXIT.
+003210 8000-EXIT.
+003220     EXIT.
+003230*****************************************************************
+003240*    9000-TERMINATE - CLOSE THE FILES
+003250*****************************************************************
+003260 9000-TERMINATE.
+003270     CLOSE RECIN.
+003280     CLOSE RECRPT.
+003290 9000-EXIT.
+003300     EXIT.
+003310*****************************************************************
+003320*    9900-FILE-ERROR - COMMON I/O ERROR HANDLER.  WRITES AN
+003330*    OPERATOR MESSAGE AND FALLS THROUGH TO THE ABEND EXIT SO A
+003340*    BAD OPEN/READ/WRITE NEVER PRODUCES A "CLEAN" RETURN CODE
+003350*****************************************************************
+003360 9900-FILE-ERROR.
+003370     DISPLAY 'YRPT0001E I/O ERROR ON FILE ' WS-ERROR-FILE-ID
+003380         ' - FILE STATUS ' WS-ERROR-STATUS.
+003390     DISPLAY 'YRPT0002E RUN TERMINATED - NOTIFY OPERATIONS'.
+003400     MOVE 16 TO RETURN-CODE.
+003410     GO TO 9999-ABEND-EXIT.
+003420 9900-EXIT.
+003430     EXIT.
+003440*****************************************************************
+003450*    9999-ABEND-EXIT - CLOSE WHATEVER FILES ARE OPEN AND END THE
+003460*    RUN WITH THE NON-ZERO RETURN CODE ALREADY SET
+003470*****************************************************************
+003480 9999-ABEND-EXIT.
+003490     CLOSE RECIN
+003500         RECRPT.
+003510     GOBACK.
