@@ -0,0 +1,270 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. YINQ001.
+000030 AUTHOR. J W HARMON.
+000040 INSTALLATION. DAILY LEDGER PROCESSING - OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD LOG
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  --------------------------------------------
+000110*    2026-08-09  JWH  ORIGINAL PROGRAM - ONLINE INQUIRY AGAINST
+000120*                     THE YXXX002 MASTER (TRANSID YINQ), PAIRED
+000130*                     WITH MYPGM'S NIGHTLY BATCH UPDATE OF THE
+000140*                     SAME MASTFILE KSDS
+000142*    2026-08-09  JWH  NARROWED WS-BALANCE-EDIT TO PIC
+000144*                     -ZZZ,ZZZ,ZZ9.99 (15 BYTES) SO IT MATCHES
+000146*                     BALANCEO'S LENGTH EXACTLY - IT WAS 17 BYTES,
+000148*                     WHICH TRUNCATED THE CENTS OFF THE DISPLAYED
+000149*                     BALANCE ON EVERY INQUIRY
+000150*    2026-08-09  JWH  CHANGED WS-EDIT-ERROR-SW, WS-NOTFND-SW,
+000151*                     WS-RESP-CODE AND WS-BALANCE-EDIT FROM 01
+000152*                     TO 77 - STANDALONE ELEMENTARY WORKING-
+000153*                     STORAGE ITEMS ARE DECLARED AT THE 77 LEVEL
+000154*                     THROUGHOUT THIS SYSTEM (SEE MYPGM), AND
+000155*                     THIS PROGRAM HAD DRIFTED TO A MIX OF 77
+000156*                     AND 01
+000157*****************************************************************
+000160*    NARRATIVE
+000170*    THIS IS A PSEUDO-CONVERSATIONAL CICS TRANSACTION.  THE
+000180*    OPERATOR KEYS AN ACCOUNT/RECORD ID ON MAP YINQMP1 (MAPSET
+000190*    YINQMS) AND THE PROGRAM READS THAT RECORD DIRECTLY FROM THE
+000200*    YXXX002 MASTER KSDS (SEE MYPGM/2300-FIND-MASTER FOR THE
+000210*    SAME KEYED-READ TECHNIQUE IN THE BATCH SIDE) AND DISPLAYS
+000220*    THE CURRENT STATUS, BALANCE, AND LAST-ACTIVITY DATES BACK
+000230*    ON THE SAME SCREEN.  ENTER LOOKS UP THE ACCOUNT JUST KEYED;
+000240*    CLEAR OR PF3 ENDS THE TRANSACTION.
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-3090.
+000290 OBJECT-COMPUTER. IBM-3090.
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320*****************************************************************
+000330*    SYMBOLIC MAP FOR MAPSET YINQMS, MAP YINQMP1
+000340*****************************************************************
+000350     COPY YINQMAP.
+000352*****************************************************************
+000354*    AID KEY CONSTANTS (DFHENTER, DFHCLEAR, DFHPF3, ETC.) - SEE
+000356*    0000-MAINLINE FOR THE EIBAID TEST AGAINST DFHCLEAR/DFHPF3
+000358*****************************************************************
+000359     COPY DFHAID.
+000360*****************************************************************
+000370*    WORKING COPY OF THE YXXX002 MASTER RECORD, READ DIRECTLY
+000380*    FROM THE MASTFILE KSDS BY ACCOUNT/RECORD ID
+000390*****************************************************************
+000400     COPY YXXX002 REPLACING ==YXXX002-RECORD== BY
+000410         ==WS-MASTER-RECORD==.
+000420*****************************************************************
+000430*    CICS RESOURCE NAMES
+000440*****************************************************************
+000450 77  WS-TRANSID                  PIC X(04) VALUE 'YINQ'.
+000460 77  WS-MAPSET-NAME               PIC X(08) VALUE 'YINQMS'.
+000470 77  WS-MAP-NAME                  PIC X(08) VALUE 'YINQMP1'.
+000480 77  WS-FILE-NAME                 PIC X(08) VALUE 'YXXX002'.
+000490*****************************************************************
+000500*    SWITCHES AND RESPONSE-HANDLING FIELDS
+000510*****************************************************************
+000520 77  WS-EDIT-ERROR-SW             PIC X(01) VALUE 'N'.
+000530     88  WS-EDIT-ERROR                VALUE 'Y'.
+000540 77  WS-NOTFND-SW                 PIC X(01) VALUE 'N'.
+000550     88  WS-MASTER-NOTFND             VALUE 'Y'.
+000560 77  WS-RESP-CODE                 PIC S9(08) COMP VALUE ZERO.
+000570*****************************************************************
+000580*    EDITED FIELDS FOR THE RESPONSE MAP
+000590*****************************************************************
+000600 77  WS-BALANCE-EDIT              PIC -ZZZ,ZZZ,ZZ9.99.
+000610 01  WS-DATE-WORK                 PIC 9(08).
+000620 01  WS-DATE-BREAKDOWN REDEFINES WS-DATE-WORK.
+000630     05  WS-DATE-CC               PIC 9(02).
+000640     05  WS-DATE-YY               PIC 9(02).
+000650     05  WS-DATE-MM               PIC 9(02).
+000660     05  WS-DATE-DD               PIC 9(02).
+000670 01  WS-TRANS-DATE-EDIT.
+000680     05  WS-TRANS-DATE-CC         PIC 9(02).
+000690     05  WS-TRANS-DATE-YY         PIC 9(02).
+000700     05  FILLER                   PIC X(01) VALUE '-'.
+000710     05  WS-TRANS-DATE-MM         PIC 9(02).
+000720     05  FILLER                   PIC X(01) VALUE '-'.
+000730     05  WS-TRANS-DATE-DD         PIC 9(02).
+000740 LINKAGE SECTION.
+000750 01  DFHCOMMAREA                  PIC X(01).
+000760 PROCEDURE DIVISION.
+000770*****************************************************************
+000780*    0000-MAINLINE - FIRST ENTRY SENDS A BLANK INQUIRY SCREEN;
+000790*    EVERY SUBSEQUENT ENTRY (OPERATOR PRESSED ENTER) PROCESSES
+000800*    THE KEY JUST TYPED AND SENDS THE STATUS BACK.  CLEAR/PF3
+000810*    ENDS THE CONVERSATION INSTEAD OF RE-ARMING THE TRANSACTION
+000820*****************************************************************
+000830 0000-MAINLINE.
+000840     IF EIBCALEN = ZERO
+000850         PERFORM 2000-SEND-BLANK-MAP THRU 2000-EXIT
+000860         PERFORM 6000-RETURN-TRANS THRU 6000-EXIT
+000870     ELSE
+000880         IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+000890             PERFORM 7000-END-SESSION THRU 7000-EXIT
+000900         ELSE
+000910             PERFORM 3000-PROCESS-INQUIRY THRU 3000-EXIT
+000920             PERFORM 6000-RETURN-TRANS THRU 6000-EXIT
+000930         END-IF
+000940     END-IF.
+000950     GOBACK.
+000960*****************************************************************
+000970*    6000-RETURN-TRANS - RETURN TO CICS, RE-ARMING TRANSID YINQ
+000980*    SO THE NEXT ENTER FROM THE OPERATOR COMES BACK IN HERE
+000990*****************************************************************
+001000 6000-RETURN-TRANS.
+001010     EXEC CICS RETURN
+001020         TRANSID(WS-TRANSID)
+001030         COMMAREA(DFHCOMMAREA)
+001040     END-EXEC.
+001050 6000-EXIT.
+001060     EXIT.
+001070*****************************************************************
+001080*    2000-SEND-BLANK-MAP - FIRST-TIME ENTRY - CLEAR THE SCREEN
+001090*    AND PROMPT FOR AN ACCOUNT ID
+001100*****************************************************************
+001110 2000-SEND-BLANK-MAP.
+001120     MOVE LOW-VALUES TO YINQMP1O.
+001130     EXEC CICS SEND MAP(WS-MAP-NAME)
+001140         MAPSET(WS-MAPSET-NAME)
+001150         ERASE
+001160     END-EXEC.
+001170 2000-EXIT.
+001180     EXIT.
+001190*****************************************************************
+001200*    3000-PROCESS-INQUIRY - RECEIVE THE ACCOUNT ID THE OPERATOR
+001210*    JUST KEYED, LOOK IT UP, AND SEND BACK THE MASTER STATUS
+001220*****************************************************************
+001230 3000-PROCESS-INQUIRY.
+001240     PERFORM 3100-RECEIVE-KEY THRU 3100-EXIT.
+001250     IF NOT WS-EDIT-ERROR
+001260         PERFORM 3200-READ-MASTER THRU 3200-EXIT
+001270     END-IF.
+001280     IF WS-EDIT-ERROR OR WS-MASTER-NOTFND
+001290         PERFORM 3900-SEND-ERROR-MAP THRU 3900-EXIT
+001300     ELSE
+001310         PERFORM 3400-BUILD-RESPONSE THRU 3400-EXIT
+001320         PERFORM 3500-SEND-RESPONSE-MAP THRU 3500-EXIT
+001330     END-IF.
+001340 3000-EXIT.
+001350     EXIT.
+001360*****************************************************************
+001370*    3100-RECEIVE-KEY - RECEIVE THE MAP AND VALIDATE THAT AN
+001380*    ACCOUNT ID WAS ACTUALLY KEYED
+001390*****************************************************************
+001400 3100-RECEIVE-KEY.
+001410     MOVE 'N' TO WS-EDIT-ERROR-SW.
+001420     MOVE 'N' TO WS-NOTFND-SW.
+001430     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+001440         MAPSET(WS-MAPSET-NAME)
+001450         INTO(YINQMP1I)
+001460         RESP(WS-RESP-CODE)
+001470     END-EXEC.
+001480     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+001490         MOVE 'Y' TO WS-EDIT-ERROR-SW
+001500     END-IF.
+001510     IF ACCTIDL = ZERO
+001520         MOVE 'Y' TO WS-EDIT-ERROR-SW
+001530     END-IF.
+001540 3100-EXIT.
+001550     EXIT.
+001560*****************************************************************
+001570*    3200-READ-MASTER - KEYED READ OF THE MASTFILE KSDS BY
+001580*    ACCOUNT/RECORD ID - THE SAME KEY MYPGM POSTS AGAINST
+001590*    OVERNIGHT
+001600*****************************************************************
+001610 3200-READ-MASTER.
+001620     MOVE ACCTIDI TO MST-RECORD-ID OF WS-MASTER-RECORD.
+001630     EXEC CICS READ
+001640         FILE(WS-FILE-NAME)
+001650         INTO(WS-MASTER-RECORD)
+001660         RIDFLD(ACCTIDI)
+001670         RESP(WS-RESP-CODE)
+001680     END-EXEC.
+001690     IF WS-RESP-CODE = DFHRESP(NOTFND)
+001700         MOVE 'Y' TO WS-NOTFND-SW
+001710     ELSE
+001720         IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+001730             EXEC CICS ABEND
+001740                 ABCODE('YIQ1')
+001750             END-EXEC
+001760         END-IF
+001770     END-IF.
+001780 3200-EXIT.
+001790     EXIT.
+001800*****************************************************************
+001810*    3400-BUILD-RESPONSE - FORMAT THE MASTER STATUS ONTO THE
+001820*    OUTPUT MAP FIELDS
+001830*****************************************************************
+001840 3400-BUILD-RESPONSE.
+001850     MOVE ACCTIDI TO ACCTIDO.
+001860     IF MST-STATUS-ACTIVE OF WS-MASTER-RECORD
+001870         MOVE 'ACTIVE' TO STATUSO
+001880     ELSE
+001890         IF MST-STATUS-CLOSED OF WS-MASTER-RECORD
+001900             MOVE 'CLOSED' TO STATUSO
+001910         ELSE
+001920             MOVE 'EXCEPTION' TO STATUSO
+001930         END-IF
+001940     END-IF.
+001950     MOVE MST-BALANCE OF WS-MASTER-RECORD TO WS-BALANCE-EDIT.
+001960     MOVE WS-BALANCE-EDIT TO BALANCEO.
+001970     MOVE MST-LAST-TRANS-DATE OF WS-MASTER-RECORD TO WS-DATE-WORK.
+001980     MOVE WS-DATE-CC TO WS-TRANS-DATE-CC.
+001990     MOVE WS-DATE-YY TO WS-TRANS-DATE-YY.
+002000     MOVE WS-DATE-MM TO WS-TRANS-DATE-MM.
+002010     MOVE WS-DATE-DD TO WS-TRANS-DATE-DD.
+002020     MOVE WS-TRANS-DATE-EDIT TO LSTTRDTO.
+002030     MOVE MST-LAST-UPDATE-DATE OF WS-MASTER-RECORD
+002040         TO WS-DATE-WORK.
+002050     MOVE WS-DATE-CC TO WS-TRANS-DATE-CC.
+002060     MOVE WS-DATE-YY TO WS-TRANS-DATE-YY.
+002070     MOVE WS-DATE-MM TO WS-TRANS-DATE-MM.
+002080     MOVE WS-DATE-DD TO WS-TRANS-DATE-DD.
+002090     MOVE WS-TRANS-DATE-EDIT TO LSTUPDTO.
+002100     MOVE SPACES TO MSGO.
+002110 3400-EXIT.
+002120     EXIT.
+002130*****************************************************************
+002140*    3500-SEND-RESPONSE-MAP - SEND THE COMPLETED STATUS BACK TO
+002150*    THE OPERATOR'S SCREEN
+002160*****************************************************************
+002170 3500-SEND-RESPONSE-MAP.
+002180     EXEC CICS SEND MAP(WS-MAP-NAME)
+002190         MAPSET(WS-MAPSET-NAME)
+002200         DATAONLY
+002210     END-EXEC.
+002220 3500-EXIT.
+002230     EXIT.
+002240*****************************************************************
+002250*    3900-SEND-ERROR-MAP - ACCOUNT NOT KEYED OR NOT FOUND ON THE
+002260*    MASTER - TELL THE OPERATOR AND RE-PROMPT
+002270*****************************************************************
+002280 3900-SEND-ERROR-MAP.
+002290     MOVE SPACES TO STATUSO BALANCEO LSTTRDTO LSTUPDTO.
+002300     IF WS-MASTER-NOTFND
+002310         MOVE 'ACCOUNT NOT FOUND ON MASTER' TO MSGO
+002320     ELSE
+002330         MOVE 'PLEASE KEY AN ACCOUNT ID' TO MSGO
+002340     END-IF.
+002350     EXEC CICS SEND MAP(WS-MAP-NAME)
+002360         MAPSET(WS-MAPSET-NAME)
+002370         DATAONLY
+002380     END-EXEC.
+002390 3900-EXIT.
+002400     EXIT.
+002410*****************************************************************
+002420*    7000-END-SESSION - OPERATOR PRESSED CLEAR OR PF3 - END THE
+002430*    CONVERSATION WITHOUT RE-ARMING THE TRANSACTION
+002440*****************************************************************
+002450 7000-END-SESSION.
+002460     EXEC CICS SEND TEXT
+002470         FROM('YXXX002 MASTER INQUIRY COMPLETE')
+002480         ERASE
+002490         FREEKB
+002500     END-EXEC.
+002510     EXEC CICS RETURN END-EXEC.
+002520 7000-EXIT.
+002530     EXIT.
