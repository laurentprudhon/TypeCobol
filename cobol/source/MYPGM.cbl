@@ -0,0 +1,702 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MYPGM.
+000030 AUTHOR. J W HARMON.
+000040 INSTALLATION. DAILY LEDGER PROCESSING - OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD LOG
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------- ----  --------------------------------------------
+000110*    2026-08-09  JWH  ACTIVATED YXXX001/YXXX002/YXXX003 COPYBOOKS,
+000120*                     REPLACED NO-OP GOBACK WITH REAL TRANSACTION
+000130*                     PROCESSING AGAINST THE MASTER FILE
+000140*    2026-08-09  JWH  ADDED CHECKPOINT/RESTART SUPPORT AGAINST THE
+000150*                     YCKPT01 RESTART CONTROL FILE
+000160*    2026-08-09  JWH  ADDED RUN-SUMMARY CONTROL-TOTALS REPORT
+000170*    2026-08-09  JWH  ADDED FILE STATUS CHECKING AND A COMMON
+000180*                     I/O ERROR / ABEND PARAGRAPH
+000190*    2026-08-09  JWH  ADDED EDIT OF THE AMOUNT FORMAT - PERIOD-
+000200*                     DECIMAL RECORDS NOW GO TO EXCPFILE
+000210*    2026-08-09  JWH  CONVERTED MASTFILE TO A VSAM KSDS KEYED ON
+000220*                     MST-RECORD-ID - RANDOM READ/REWRITE REPLACES
+000230*                     THE OLD SEQUENTIAL MERGE SCAN, AND MASTER
+000240*                     BALANCE UPDATES ARE NOW ACTUALLY PERSISTED
+000250*    2026-08-09  JWH  ADDED A PARM RUN-MODE SWITCH (FULL/INCR).
+000260*                     FULL BYPASSES CHECKPOINT RESTART AND ALWAYS
+000270*                     STARTS RPTFILE/CKPTFILE FRESH; THE ACTUAL
+000280*                     MODE IS STAMPED ON THE MASTER AND THE
+000290*                     CHECKPOINT RECORD, NOT A HARDCODED 'I'.
+000300*    2026-08-09  JWH  FULL NOW ACTUALLY REBUILDS MASTFILE - IT IS
+000310*                     OPENED OUTPUT AND CLOSED BEFORE THE NORMAL
+000320*                     I-O OPEN, EMPTYING THE KSDS SO EVERY ACCOUNT
+000330*                     IN THE FULL EXTRACT COMES IN AS A FRESH ADD.
+000340*                     A LEFTOVER CHECKPOINT FROM A COMPLETED PRIOR
+000350*                     CALENDAR DAY IS NOW IGNORED RATHER THAN
+000360*                     MISTAKEN FOR A MID-RUN RESTART, AND THE
+000370*                     SKIP-PHASE RE-READS NO LONGER DOUBLE-COUNT
+000380*                     TRANSACTIONS-READ ON A GENUINE RESTART.
+000390*    2026-08-09  JWH  A RESTARTED RUN NOW RESTORES THE DOLLAR
+000400*                     CONTROL TOTAL AND EXCEPTION COUNT FROM
+000410*                     THE CHECKPOINT TOO (SEE YCKPT01), SO
+000420*                     8000-RUN-SUMMARY TIES OUT CORRECTLY
+000430*                     AFTER A RESTART, NOT JUST THE READ/
+000440*                     WRITE COUNTS.  ALSO SHRANK THE TRAILING
+000450*                     FILLER ON THE READ/WRITE/EXCEPTION
+000460*                     SUMMARY LINES FROM X(41) TO X(39) -
+000470*                     THEY WERE 82 BYTES, TWO OVER SUMRPT'S
+000480*                     80-BYTE RECORD.
+000490*****************************************************************
+000500**********************
+000510 ENVIRONMENT DIVISION.
+000520**********************
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER. IBM-3090.
+000550 SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT TRANFILE ASSIGN TO TRANIN
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS WS-TRAN-STATUS.
+000610     SELECT MASTFILE ASSIGN TO MASTFILE
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS MST-RECORD-ID OF YXXX002-RECORD
+000650         FILE STATUS IS WS-MAST-STATUS.
+000660     SELECT RPTFILE  ASSIGN TO RPTOUT
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-RPT-STATUS.
+000690     SELECT OPTIONAL CKPTFILE ASSIGN TO CKPTFILE
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-CKPT-STATUS.
+000720     SELECT SUMRPT   ASSIGN TO SUMRPT
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-SUM-STATUS.
+000750     SELECT EXCPFILE ASSIGN TO EXCPOUT
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS WS-EXCP-STATUS.
+000780******************
+000790 DATA DIVISION.
+000800******************
+000810 FILE SECTION.
+000820 FD  TRANFILE
+000830     RECORDING MODE IS F
+000840     LABEL RECORDS ARE STANDARD.
+000850     COPY YXXX001.
+000860 FD  MASTFILE
+000870     RECORDING MODE IS F
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY YXXX002.
+000900 FD  RPTFILE
+000910     RECORDING MODE IS F
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY YXXX003.
+000940 FD  CKPTFILE
+000950     RECORDING MODE IS F
+000960     LABEL RECORDS ARE STANDARD.
+000970     COPY YCKPT01.
+000980 FD  SUMRPT
+000990     RECORD CONTAINS 80 CHARACTERS
+001000     RECORDING MODE IS F
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  SUMRPT-RECORD               PIC X(80).
+001030 FD  EXCPFILE
+001040     RECORD CONTAINS 80 CHARACTERS
+001050     RECORDING MODE IS F
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  EXCP-RECORD                 PIC X(80).
+001080 WORKING-STORAGE SECTION.
+001090*****************************************************************
+001100*    SWITCHES
+001110*****************************************************************
+001120 77  WS-EOF-TRANS-SW         PIC X(01)   VALUE 'N'.
+001130     88  WS-EOF-TRANS            VALUE 'Y'.
+001140     88  WS-NOT-EOF-TRANS         VALUE 'N'.
+001150 77  WS-CKPT-EOF-SW           PIC X(01)   VALUE 'N'.
+001160     88  WS-CKPT-EOF              VALUE 'Y'.
+001170 77  WS-CKPT-FOUND-SW         PIC X(01)   VALUE 'N'.
+001180     88  WS-CKPT-FOUND            VALUE 'Y'.
+001190 77  WS-RESTART-SW            PIC X(01)   VALUE 'N'.
+001200     88  WS-RESTART-RUN           VALUE 'Y'.
+001210 77  WS-RUN-MODE-SW           PIC X(01)   VALUE 'I'.
+001220     88  WS-RUN-MODE-FULL         VALUE 'F'.
+001230     88  WS-RUN-MODE-INCR         VALUE 'I'.
+001240 77  WS-MASTER-FOUND-SW       PIC X(01)   VALUE 'N'.
+001250     88  WS-MASTER-FOUND          VALUE 'Y'.
+001260 77  WS-OUTPUT-CATEGORY       PIC X(02)   VALUE 'PO'.
+001270 77  WS-OUTPUT-REASON         PIC X(04)   VALUE SPACES.
+001280*****************************************************************
+001290*    FILE STATUS FIELDS
+001300*****************************************************************
+001310 77  WS-TRAN-STATUS           PIC X(02)   VALUE '00'.
+001320 77  WS-MAST-STATUS           PIC X(02)   VALUE '00'.
+001330 77  WS-RPT-STATUS            PIC X(02)   VALUE '00'.
+001340 77  WS-CKPT-STATUS           PIC X(02)   VALUE '00'.
+001350 77  WS-SUM-STATUS            PIC X(02)   VALUE '00'.
+001360 77  WS-EXCP-STATUS           PIC X(02)   VALUE '00'.
+001370*****************************************************************
+001380*    OPERATOR MESSAGE / ABEND CONTROLS
+001390*****************************************************************
+001400 77  WS-ERROR-FILE-ID         PIC X(08)   VALUE SPACES.
+001410 77  WS-ERROR-STATUS          PIC X(02)   VALUE SPACES.
+001420*****************************************************************
+001430*    AMOUNT-FORMAT EDIT CONTROLS
+001440*****************************************************************
+001450 77  WS-EDIT-ERROR-SW         PIC X(01)   VALUE 'N'.
+001460     88  WS-EDIT-ERROR            VALUE 'Y'.
+001470 77  WS-EXCP-COUNT            PIC 9(09) COMP-3 VALUE ZERO.
+001480*****************************************************************
+001490*    CHECKPOINT/RESTART CONTROLS
+001500*****************************************************************
+001510 77  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP-3 VALUE 1000.
+001520 77  WS-SKIP-COUNT            PIC 9(09) COMP-3 VALUE ZERO.
+001530 77  WS-CKPT-QUOTIENT         PIC 9(09) COMP-3 VALUE ZERO.
+001540 77  WS-CKPT-REMAINDER        PIC 9(05) COMP-3 VALUE ZERO.
+001550 77  WS-TODAY-DATE            PIC 9(08)   VALUE ZERO.
+001560 COPY YCKPT01 REPLACING ==YCKPT01-RECORD== BY ==WS-LAST-CKPT==.
+001570*****************************************************************
+001580*    RUN CONTROL TOTALS
+001590*****************************************************************
+001600 77  WS-TRANS-READ-COUNT      PIC 9(09) COMP-3 VALUE ZERO.
+001610 77  WS-TRANS-WRITE-COUNT     PIC 9(09) COMP-3 VALUE ZERO.
+001620 77  WS-CONTROL-TOTAL-AMOUNT  PIC S9(11)V99 COMP-3 VALUE ZERO.
+001630*****************************************************************
+001640*    RUN-SUMMARY REPORT LINES
+001650*****************************************************************
+001660 01  WS-SUM-HEADER-LINE.
+001670     05  FILLER PIC X(20) VALUE 'MYPGM RUN SUMMARY - '.
+001680     05  WS-SUM-RUN-DATE         PIC 9(08).
+001690     05  FILLER                  PIC X(52) VALUE SPACES.
+001700 01  WS-SUM-READ-LINE.
+001710     05  FILLER PIC X(30) VALUE 'TRANSACTIONS READ..........'.
+001720     05  WS-SUM-READ-COUNT       PIC ZZZ.ZZZ.ZZ9.
+001730     05  FILLER                  PIC X(39) VALUE SPACES.
+001740 01  WS-SUM-WRITE-LINE.
+001750     05  FILLER PIC X(30) VALUE 'TRANSACTIONS WRITTEN.......'.
+001760     05  WS-SUM-WRITE-COUNT      PIC ZZZ.ZZZ.ZZ9.
+001770     05  FILLER                  PIC X(39) VALUE SPACES.
+001780 01  WS-SUM-AMOUNT-LINE.
+001790     05  FILLER PIC X(30) VALUE 'DOLLAR CONTROL TOTAL.......'.
+001800     05  WS-SUM-AMOUNT           PIC -ZZ.ZZZ.ZZZ.ZZ9,99.
+001810     05  FILLER                  PIC X(32) VALUE SPACES.
+001820 01  WS-SUM-EXCP-LINE.
+001830     05  FILLER PIC X(30) VALUE 'EXCEPTION RECORDS..........'.
+001840     05  WS-SUM-EXCP-COUNT       PIC ZZZ.ZZZ.ZZ9.
+001850     05  FILLER                  PIC X(39) VALUE SPACES.
+001860*****************************************************************
+001870*    WORKING COPY OF THE MASTER RECORD AND THE CONVERTED
+001880*    TRANSACTION AMOUNT
+001890*****************************************************************
+001900 COPY YXXX002 REPLACING ==YXXX002-RECORD== BY ==WS-MASTER-WORK==.
+001910 01  WS-AMOUNT-FIELDS.
+001920     05  WS-TRX-AMOUNT-INT        PIC 9(07).
+001930     05  WS-TRX-AMOUNT-DEC        PIC 9(02).
+001940     05  WS-TRX-AMOUNT-NUM        PIC S9(09)V99 COMP-3.
+001950**********************
+001960 LINKAGE SECTION.
+001970**********************
+001980*****************************************************************
+001990*    RUN-MODE PARM FROM THE EXEC PGM=MYPGM,PARM= STATEMENT.
+002000*    'FULL' FORCES A FROM-SCRATCH REBUILD; 'INCR' (OR NO PARM AT
+002010*    ALL) IS THE NORMAL NIGHTLY INCREMENTAL UPDATE
+002020*****************************************************************
+002030 01  LS-PARM-AREA.
+002040     05  LS-PARM-LENGTH           PIC S9(04) COMP.
+002050     05  LS-PARM-TEXT             PIC X(04).
+002060 PROCEDURE DIVISION USING LS-PARM-AREA.
+002070*****************************************************************
+002080*    0000-MAINLINE
+002090*****************************************************************
+002100 0000-MAINLINE.
+002110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002120     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+002130         UNTIL WS-EOF-TRANS.
+002140     PERFORM 8000-RUN-SUMMARY THRU 8000-EXIT.
+002150     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002160     GOBACK.
+002170*****************************************************************
+002180*    1000-INITIALIZE - DETERMINE RESTART STATUS FROM THE
+002190*    CHECKPOINT FILE, OPEN FILES, AND POSITION THE TRANSACTION
+002200*    FILE PAST ANY TRANSACTIONS ALREADY APPLIED
+002210*****************************************************************
+002220 1000-INITIALIZE.
+002230     PERFORM 1050-DETERMINE-RUN-MODE THRU 1050-EXIT.
+002240     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+002250     IF WS-RUN-MODE-INCR
+002260         OPEN INPUT CKPTFILE
+002270         IF WS-CKPT-STATUS NOT = '00'
+002280             AND WS-CKPT-STATUS NOT = '05'
+002290             MOVE 'CKPTFILE' TO WS-ERROR-FILE-ID
+002300             MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+002310             PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002320         END-IF
+002330         PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT
+002340             UNTIL WS-CKPT-EOF
+002350         CLOSE CKPTFILE
+002360         IF WS-CKPT-FOUND
+002370             AND CKPT-RUN-DATE OF WS-LAST-CKPT = WS-TODAY-DATE
+002380             MOVE 'Y' TO WS-RESTART-SW
+002390             MOVE CKPT-TRANS-READ-COUNT OF WS-LAST-CKPT
+002400                 TO WS-SKIP-COUNT
+002410             MOVE CKPT-TRANS-WRITE-COUNT OF WS-LAST-CKPT
+002420                 TO WS-TRANS-WRITE-COUNT
+002430             MOVE CKPT-CONTROL-TOTAL-AMOUNT OF WS-LAST-CKPT
+002440                 TO WS-CONTROL-TOTAL-AMOUNT
+002450             MOVE CKPT-EXCP-COUNT OF WS-LAST-CKPT
+002460                 TO WS-EXCP-COUNT
+002470         ELSE
+002480             IF WS-CKPT-FOUND
+002490                 DISPLAY 'MYPGM0004I LEFTOVER CHECKPOINT FROM A '
+002500                     'PRIOR RUN DATE IGNORED - STARTING FRESH'
+002510             END-IF
+002520         END-IF
+002530     END-IF.
+002540     OPEN INPUT TRANFILE.
+002550     IF WS-TRAN-STATUS NOT = '00'
+002560         MOVE 'TRANFILE' TO WS-ERROR-FILE-ID
+002570         MOVE WS-TRAN-STATUS TO WS-ERROR-STATUS
+002580         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002590     END-IF.
+002600     IF WS-RUN-MODE-FULL
+002610         OPEN OUTPUT MASTFILE
+002620         IF WS-MAST-STATUS NOT = '00'
+002630             MOVE 'MASTFILE' TO WS-ERROR-FILE-ID
+002640             MOVE WS-MAST-STATUS TO WS-ERROR-STATUS
+002650             PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002660         END-IF
+002670         CLOSE MASTFILE
+002680     END-IF.
+002690     OPEN I-O MASTFILE.
+002700     IF WS-MAST-STATUS NOT = '00'
+002710         MOVE 'MASTFILE' TO WS-ERROR-FILE-ID
+002720         MOVE WS-MAST-STATUS TO WS-ERROR-STATUS
+002730         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002740     END-IF.
+002750     IF WS-RESTART-RUN
+002760         OPEN EXTEND RPTFILE
+002770         OPEN EXTEND CKPTFILE
+002780     ELSE
+002790         OPEN OUTPUT RPTFILE
+002800         OPEN OUTPUT CKPTFILE
+002810     END-IF.
+002820     IF WS-RPT-STATUS NOT = '00'
+002830         MOVE 'RPTFILE' TO WS-ERROR-FILE-ID
+002840         MOVE WS-RPT-STATUS TO WS-ERROR-STATUS
+002850         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002860     END-IF.
+002870     IF WS-CKPT-STATUS NOT = '00'
+002880         MOVE 'CKPTFILE' TO WS-ERROR-FILE-ID
+002890         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+002900         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002910     END-IF.
+002920     OPEN OUTPUT EXCPFILE.
+002930     IF WS-EXCP-STATUS NOT = '00'
+002940         MOVE 'EXCPFILE' TO WS-ERROR-FILE-ID
+002950         MOVE WS-EXCP-STATUS TO WS-ERROR-STATUS
+002960         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+002970     END-IF.
+002980     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002990     PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+003000         UNTIL WS-SKIP-COUNT = ZERO
+003010             OR WS-EOF-TRANS.
+003020 1000-EXIT.
+003030     EXIT.
+003040*****************************************************************
+003050*    1050-DETERMINE-RUN-MODE - DECODE THE PARM PASSED ON THE
+003060*    EXEC STATEMENT.  NO PARM AT ALL MEANS A NORMAL INCREMENTAL
+003070*    RUN, THE SAME AS AN EXPLICIT PARM OF 'INCR'
+003080*****************************************************************
+003090 1050-DETERMINE-RUN-MODE.
+003100     IF LS-PARM-LENGTH = ZERO
+003110         MOVE 'I' TO WS-RUN-MODE-SW
+003120     ELSE
+003130         IF LS-PARM-TEXT = 'FULL'
+003140             MOVE 'F' TO WS-RUN-MODE-SW
+003150         ELSE
+003160             IF LS-PARM-TEXT = 'INCR'
+003170                 MOVE 'I' TO WS-RUN-MODE-SW
+003180             ELSE
+003190                 DISPLAY 'MYPGM0003E INVALID PARM - MUST BE '
+003200                     'FULL OR INCR'
+003210                 MOVE 16 TO RETURN-CODE
+003220                 GO TO 9999-ABEND-EXIT
+003230             END-IF
+003240         END-IF
+003250     END-IF.
+003260 1050-EXIT.
+003270     EXIT.
+003280*****************************************************************
+003290*    1100-READ-LAST-CHECKPOINT - SCAN THE RESTART CONTROL FILE
+003300*    FOR ITS LAST RECORD (THE MOST RECENT CHECKPOINT TAKEN)
+003310*****************************************************************
+003320 1100-READ-LAST-CHECKPOINT.
+003330     READ CKPTFILE INTO WS-LAST-CKPT
+003340         AT END
+003350             MOVE 'Y' TO WS-CKPT-EOF-SW
+003360         NOT AT END
+003370             MOVE 'Y' TO WS-CKPT-FOUND-SW
+003380     END-READ.
+003390     IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '10'
+003400         MOVE 'CKPTFILE' TO WS-ERROR-FILE-ID
+003410         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+003420         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+003430     END-IF.
+003440 1100-EXIT.
+003450     EXIT.
+003460*****************************************************************
+003470*    1200-SKIP-TO-CHECKPOINT - ON A RESTART, RE-READ AND DISCARD
+003480*    THE TRANSACTIONS ALREADY APPLIED BEFORE THE LAST CHECKPOINT
+003490*****************************************************************
+003500 1200-SKIP-TO-CHECKPOINT.
+003510     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003520     SUBTRACT 1 FROM WS-SKIP-COUNT.
+003530 1200-EXIT.
+003540     EXIT.
+003550*****************************************************************
+003560*    2000-PROCESS-TRANSACTION - APPLY ONE TRANSACTION AGAINST
+003570*    THE MASTER, WRITE THE RESULT RECORD, AND TAKE A CHECKPOINT
+003580*    EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS
+003590*****************************************************************
+003600 2000-PROCESS-TRANSACTION.
+003610     PERFORM 2200-EDIT-TRANSACTION THRU 2200-EXIT.
+003620     IF WS-EDIT-ERROR
+003630         PERFORM 2250-WRITE-EXCEPTION THRU 2250-EXIT
+003640     ELSE
+003650         PERFORM 2400-CONVERT-AMOUNT THRU 2400-EXIT
+003660         PERFORM 2300-FIND-MASTER THRU 2300-EXIT
+003670         PERFORM 2500-UPDATE-MASTER THRU 2500-EXIT
+003680         PERFORM 2600-WRITE-OUTPUT THRU 2600-EXIT
+003690     END-IF.
+003700     DIVIDE WS-TRANS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+003710         GIVING WS-CKPT-QUOTIENT
+003720         REMAINDER WS-CKPT-REMAINDER.
+003730     IF WS-CKPT-REMAINDER = ZERO
+003740         PERFORM 2800-TAKE-CHECKPOINT THRU 2800-EXIT
+003750     END-IF.
+003760     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003770 2000-EXIT.
+003780     EXIT.
+003790*****************************************************************
+003800*    2100-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD
+003810*****************************************************************
+003820 2100-READ-TRANSACTION.
+003830     READ TRANFILE
+003840         AT END
+003850             MOVE 'Y' TO WS-EOF-TRANS-SW
+003860         NOT AT END
+003870             ADD 1 TO WS-TRANS-READ-COUNT
+003880     END-READ.
+003890     IF WS-TRAN-STATUS NOT = '00' AND WS-TRAN-STATUS NOT = '10'
+003900         MOVE 'TRANFILE' TO WS-ERROR-FILE-ID
+003910         MOVE WS-TRAN-STATUS TO WS-ERROR-STATUS
+003920         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+003930     END-IF.
+003940 2100-EXIT.
+003950     EXIT.
+003960*****************************************************************
+003970*    2200-EDIT-TRANSACTION - VALIDATE THAT THE AMOUNT FIELD
+003980*    ARRIVED WITH A COMMA DECIMAL SEPARATOR, AS THE UPSTREAM
+003990*    EUROPEAN FEED IS SUPPOSED TO SEND IT (SPECIAL-NAMES
+004000*    DECIMAL-POINT IS COMMA).  A PERIOD IN THAT POSITION MEANS A
+004010*    US-FORMAT RECORD HAS LANDED ON THIS FEED BY MISTAKE
+004020*****************************************************************
+004030 2200-EDIT-TRANSACTION.
+004040     MOVE 'N' TO WS-EDIT-ERROR-SW.
+004050     IF TRX-AMOUNT-SEP NOT = ','
+004060         MOVE 'Y' TO WS-EDIT-ERROR-SW
+004070     END-IF.
+004080     IF TRX-AMOUNT-INT-TEXT NOT NUMERIC
+004090         MOVE 'Y' TO WS-EDIT-ERROR-SW
+004100     END-IF.
+004110     IF TRX-AMOUNT-DEC-TEXT NOT NUMERIC
+004120         MOVE 'Y' TO WS-EDIT-ERROR-SW
+004130     END-IF.
+004140 2200-EXIT.
+004150     EXIT.
+004160*****************************************************************
+004170*    2250-WRITE-EXCEPTION - COPY A MIS-FORMATTED TRANSACTION TO
+004180*    THE EXCEPTION FILE INSTEAD OF PROCESSING IT
+004190*****************************************************************
+004200 2250-WRITE-EXCEPTION.
+004210     MOVE YXXX001-RECORD TO EXCP-RECORD.
+004220     WRITE EXCP-RECORD.
+004230     IF WS-EXCP-STATUS NOT = '00'
+004240         MOVE 'EXCPFILE' TO WS-ERROR-FILE-ID
+004250         MOVE WS-EXCP-STATUS TO WS-ERROR-STATUS
+004260         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+004270     END-IF.
+004280     ADD 1 TO WS-EXCP-COUNT.
+004290 2250-EXIT.
+004300     EXIT.
+004310*****************************************************************
+004320*    2300-FIND-MASTER - LOCATE THE MASTER RECORD FOR THE
+004330*    TRANSACTION CURRENTLY BEING PROCESSED BY A DIRECT KEYED
+004340*    READ OF THE MASTFILE KSDS, SETTING WS-MASTER-FOUND-SW SO
+004350*    2500-UPDATE-MASTER KNOWS WHETHER THE ACCOUNT ALREADY EXISTS
+004360*****************************************************************
+004370 2300-FIND-MASTER.
+004380     MOVE SPACES TO WS-MASTER-WORK.
+004390     MOVE TRX-RECORD-ID TO MST-RECORD-ID OF YXXX002-RECORD.
+004400     MOVE 'Y' TO WS-MASTER-FOUND-SW.
+004410     READ MASTFILE INTO WS-MASTER-WORK
+004420         INVALID KEY
+004430             MOVE 'N' TO WS-MASTER-FOUND-SW
+004440     END-READ.
+004450     IF WS-MAST-STATUS NOT = '00' AND WS-MAST-STATUS NOT = '23'
+004460         MOVE 'MASTFILE' TO WS-ERROR-FILE-ID
+004470         MOVE WS-MAST-STATUS TO WS-ERROR-STATUS
+004480         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+004490     END-IF.
+004500 2300-EXIT.
+004510     EXIT.
+004520*****************************************************************
+004530*    2400-CONVERT-AMOUNT - BUILD A NUMERIC AMOUNT FROM THE
+004540*    DISPLAY TEXT ON THE TRANSACTION RECORD
+004550*****************************************************************
+004560 2400-CONVERT-AMOUNT.
+004570     MOVE TRX-AMOUNT-INT-TEXT TO WS-TRX-AMOUNT-INT.
+004580     MOVE TRX-AMOUNT-DEC-TEXT TO WS-TRX-AMOUNT-DEC.
+004590     COMPUTE WS-TRX-AMOUNT-NUM =
+004600         WS-TRX-AMOUNT-INT + (WS-TRX-AMOUNT-DEC / 100).
+004610 2400-EXIT.
+004620     EXIT.
+004630*****************************************************************
+004640*    2500-UPDATE-MASTER - APPLY THE TRANSACTION TO THE MASTER
+004650*    RECORD ACCORDING TO ITS TRANSACTION CODE (ADD/CHANGE/
+004660*    DELETE) AND SET WS-OUTPUT-CATEGORY/WS-OUTPUT-REASON FOR
+004670*    2600-WRITE-OUTPUT TO REPORT.  THE UPDATED MASTFILE KSDS
+004680*    RECORD IS THERE FOR THE NEXT LOOKUP - INCLUDING THE ONLINE
+004690*    INQUIRY TRANSACTION
+004700*****************************************************************
+004710 2500-UPDATE-MASTER.
+004720     MOVE 'PO' TO WS-OUTPUT-CATEGORY.
+004730     MOVE SPACES TO WS-OUTPUT-REASON.
+004740     IF TRX-CODE-ADD
+004750         IF WS-MASTER-FOUND
+004760             MOVE 'EX' TO WS-OUTPUT-CATEGORY
+004770             MOVE 'DUPL' TO WS-OUTPUT-REASON
+004780         ELSE
+004790             PERFORM 2510-ADD-MASTER THRU 2510-EXIT
+004800         END-IF
+004810     ELSE
+004820         IF TRX-CODE-CHANGE
+004830             IF WS-MASTER-FOUND
+004840                 PERFORM 2520-CHANGE-MASTER THRU 2520-EXIT
+004850             ELSE
+004860                 MOVE 'OI' TO WS-OUTPUT-CATEGORY
+004870                 MOVE 'NFND' TO WS-OUTPUT-REASON
+004880             END-IF
+004890         ELSE
+004900             IF TRX-CODE-DELETE
+004910                 IF WS-MASTER-FOUND
+004920                     PERFORM 2530-DELETE-MASTER THRU 2530-EXIT
+004930                 ELSE
+004940                     MOVE 'EX' TO WS-OUTPUT-CATEGORY
+004950                     MOVE 'NFND' TO WS-OUTPUT-REASON
+004960                 END-IF
+004970             ELSE
+004980                 MOVE 'EX' TO WS-OUTPUT-CATEGORY
+004990                 MOVE 'BADT' TO WS-OUTPUT-REASON
+005000             END-IF
+005010         END-IF
+005020     END-IF.
+005030 2500-EXIT.
+005040     EXIT.
+005050*****************************************************************
+005060*    2510-ADD-MASTER - AN 'AD' TRANSACTION AGAINST AN ACCOUNT NOT
+005070*    YET ON THE MASTER OPENS A NEW MASTER RECORD FOR IT
+005080*****************************************************************
+005090 2510-ADD-MASTER.
+005100     MOVE SPACES TO WS-MASTER-WORK.
+005110     MOVE TRX-RECORD-ID TO MST-RECORD-ID OF WS-MASTER-WORK.
+005120     MOVE 'AC' TO MST-STATUS OF WS-MASTER-WORK.
+005130     MOVE WS-TRX-AMOUNT-NUM TO MST-BALANCE OF WS-MASTER-WORK.
+005140     MOVE TRX-TRANS-DATE TO MST-LAST-TRANS-DATE
+005150         OF WS-MASTER-WORK.
+005160     ACCEPT MST-LAST-UPDATE-DATE OF WS-MASTER-WORK
+005170         FROM DATE YYYYMMDD.
+005180     MOVE WS-RUN-MODE-SW TO MST-LAST-RUN-MODE
+005190         OF WS-MASTER-WORK.
+005200     MOVE WS-MASTER-WORK TO YXXX002-RECORD.
+005210     WRITE YXXX002-RECORD.
+005220     IF WS-MAST-STATUS NOT = '00'
+005230         MOVE 'MASTFILE' TO WS-ERROR-FILE-ID
+005240         MOVE WS-MAST-STATUS TO WS-ERROR-STATUS
+005250         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+005260     END-IF.
+005270 2510-EXIT.
+005280     EXIT.
+005290*****************************************************************
+005300*    2520-CHANGE-MASTER - A 'CH' TRANSACTION AGAINST AN EXISTING
+005310*    ACCOUNT ADDS THE TRANSACTION AMOUNT TO ITS BALANCE
+005320*****************************************************************
+005330 2520-CHANGE-MASTER.
+005340     COMPUTE MST-BALANCE OF WS-MASTER-WORK =
+005350         MST-BALANCE OF WS-MASTER-WORK + WS-TRX-AMOUNT-NUM.
+005360     MOVE TRX-TRANS-DATE TO MST-LAST-TRANS-DATE
+005370         OF WS-MASTER-WORK.
+005380     ACCEPT MST-LAST-UPDATE-DATE OF WS-MASTER-WORK
+005390         FROM DATE YYYYMMDD.
+005400     MOVE WS-RUN-MODE-SW TO MST-LAST-RUN-MODE
+005410         OF WS-MASTER-WORK.
+005420     MOVE WS-MASTER-WORK TO YXXX002-RECORD.
+005430     REWRITE YXXX002-RECORD.
+005440     IF WS-MAST-STATUS NOT = '00'
+005450         MOVE 'MASTFILE' TO WS-ERROR-FILE-ID
+005460         MOVE WS-MAST-STATUS TO WS-ERROR-STATUS
+005470         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+005480     END-IF.
+005490 2520-EXIT.
+005500     EXIT.
+005510*****************************************************************
+005520*    2530-DELETE-MASTER - A 'DL' TRANSACTION AGAINST AN EXISTING
+005530*    ACCOUNT CLOSES IT.  THE TRANSACTION AMOUNT, IF ANY, IS NOT
+005540*    APPLIED TO THE BALANCE - A CLOSED ACCOUNT DOES NOT POST
+005550*****************************************************************
+005560 2530-DELETE-MASTER.
+005570     MOVE 'CL' TO MST-STATUS OF WS-MASTER-WORK.
+005580     MOVE TRX-TRANS-DATE TO MST-LAST-TRANS-DATE
+005590         OF WS-MASTER-WORK.
+005600     ACCEPT MST-LAST-UPDATE-DATE OF WS-MASTER-WORK
+005610         FROM DATE YYYYMMDD.
+005620     MOVE WS-RUN-MODE-SW TO MST-LAST-RUN-MODE
+005630         OF WS-MASTER-WORK.
+005640     MOVE WS-MASTER-WORK TO YXXX002-RECORD.
+005650     REWRITE YXXX002-RECORD.
+005660     IF WS-MAST-STATUS NOT = '00'
+005670         MOVE 'MASTFILE' TO WS-ERROR-FILE-ID
+005680         MOVE WS-MAST-STATUS TO WS-ERROR-STATUS
+005690         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+005700     END-IF.
+005710 2530-EXIT.
+005720     EXIT.
+005730*****************************************************************
+005740*    2600-WRITE-OUTPUT - WRITE THE YXXX003 RESULT RECORD.
+005750*    RPT-CATEGORY/RPT-REASON-CODE REFLECT WHAT 2500-UPDATE-MASTER
+005760*    ACTUALLY DID - 'PO' IF POSTED, 'OI' IF THE TRANSACTION IS AN
+005770*    OPEN ITEM WAITING ON AN ACCOUNT THAT DOES NOT EXIST YET, OR
+005780*    'EX' IF IT COULD NOT BE APPLIED AT ALL
+005790*****************************************************************
+005800 2600-WRITE-OUTPUT.
+005810     MOVE SPACES TO YXXX003-RECORD.
+005820     MOVE TRX-RECORD-ID TO RPT-RECORD-ID.
+005830     MOVE WS-OUTPUT-CATEGORY TO RPT-CATEGORY.
+005840     MOVE WS-TRX-AMOUNT-NUM TO RPT-AMOUNT.
+005850     MOVE TRX-TRANS-DATE TO RPT-TRANS-DATE.
+005860     MOVE WS-OUTPUT-REASON TO RPT-REASON-CODE.
+005870     WRITE YXXX003-RECORD.
+005880     IF WS-RPT-STATUS NOT = '00'
+005890         MOVE 'RPTFILE' TO WS-ERROR-FILE-ID
+005900         MOVE WS-RPT-STATUS TO WS-ERROR-STATUS
+005910         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+005920     END-IF.
+005930     ADD 1 TO WS-TRANS-WRITE-COUNT.
+005940     IF RPT-CAT-POSTED
+005950         ADD WS-TRX-AMOUNT-NUM TO WS-CONTROL-TOTAL-AMOUNT
+005960     END-IF.
+005970 2600-EXIT.
+005980     EXIT.
+005990*****************************************************************
+006000*    2800-TAKE-CHECKPOINT - WRITE A CHECKPOINT RECORD SO A LATER
+006010*    RUN CAN RESTART AFTER THE TRANSACTION JUST PROCESSED
+006020*****************************************************************
+006030 2800-TAKE-CHECKPOINT.
+006040     MOVE SPACES TO YCKPT01-RECORD.
+006050     MOVE 'MYPGM'          TO CKPT-JOB-NAME OF YCKPT01-RECORD.
+006060     ACCEPT CKPT-RUN-DATE  OF YCKPT01-RECORD FROM DATE YYYYMMDD.
+006070     MOVE WS-RUN-MODE-SW   TO CKPT-RUN-MODE OF YCKPT01-RECORD.
+006080     MOVE TRX-RECORD-ID
+006090         TO CKPT-LAST-RECORD-ID OF YCKPT01-RECORD.
+006100     MOVE WS-TRANS-READ-COUNT
+006110         TO CKPT-TRANS-READ-COUNT OF YCKPT01-RECORD.
+006120     MOVE WS-TRANS-WRITE-COUNT
+006130         TO CKPT-TRANS-WRITE-COUNT OF YCKPT01-RECORD.
+006140     MOVE WS-CONTROL-TOTAL-AMOUNT
+006150         TO CKPT-CONTROL-TOTAL-AMOUNT OF YCKPT01-RECORD.
+006160     MOVE WS-EXCP-COUNT
+006170         TO CKPT-EXCP-COUNT OF YCKPT01-RECORD.
+006180     WRITE YCKPT01-RECORD.
+006190     IF WS-CKPT-STATUS NOT = '00'
+006200         MOVE 'CKPTFILE' TO WS-ERROR-FILE-ID
+006210         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+006220         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+006230     END-IF.
+006240 2800-EXIT.
+006250     EXIT.
+006260*****************************************************************
+006270*    8000-RUN-SUMMARY - WRITE RECORD COUNTS AND THE DOLLAR
+006280*    CONTROL TOTAL SO OPERATIONS CAN TIE OUT THE RUN
+006290*****************************************************************
+006300 8000-RUN-SUMMARY.
+006310     OPEN OUTPUT SUMRPT.
+006320     IF WS-SUM-STATUS NOT = '00'
+006330         MOVE 'SUMRPT' TO WS-ERROR-FILE-ID
+006340         MOVE WS-SUM-STATUS TO WS-ERROR-STATUS
+006350         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+006360     END-IF.
+006370     ACCEPT WS-SUM-RUN-DATE FROM DATE YYYYMMDD.
+006380     WRITE SUMRPT-RECORD FROM WS-SUM-HEADER-LINE.
+006390     PERFORM 8050-CHECK-SUMRPT-STATUS THRU 8050-EXIT.
+006400     MOVE WS-TRANS-READ-COUNT TO WS-SUM-READ-COUNT.
+006410     WRITE SUMRPT-RECORD FROM WS-SUM-READ-LINE.
+006420     PERFORM 8050-CHECK-SUMRPT-STATUS THRU 8050-EXIT.
+006430     MOVE WS-TRANS-WRITE-COUNT TO WS-SUM-WRITE-COUNT.
+006440     WRITE SUMRPT-RECORD FROM WS-SUM-WRITE-LINE.
+006450     PERFORM 8050-CHECK-SUMRPT-STATUS THRU 8050-EXIT.
+006460     MOVE WS-CONTROL-TOTAL-AMOUNT TO WS-SUM-AMOUNT.
+006470     WRITE SUMRPT-RECORD FROM WS-SUM-AMOUNT-LINE.
+006480     PERFORM 8050-CHECK-SUMRPT-STATUS THRU 8050-EXIT.
+006490     MOVE WS-EXCP-COUNT TO WS-SUM-EXCP-COUNT.
+006500     WRITE SUMRPT-RECORD FROM WS-SUM-EXCP-LINE.
+006510     PERFORM 8050-CHECK-SUMRPT-STATUS THRU 8050-EXIT.
+006520     CLOSE SUMRPT.
+006530 8000-EXIT.
+006540     EXIT.
+006550*****************************************************************
+006560*    8050-CHECK-SUMRPT-STATUS - COMMON STATUS CHECK FOR THE
+006570*    RUN-SUMMARY REPORT LINE WRITES ABOVE
+006580*****************************************************************
+006590 8050-CHECK-SUMRPT-STATUS.
+006600     IF WS-SUM-STATUS NOT = '00'
+006610         MOVE 'SUMRPT' TO WS-ERROR-FILE-ID
+006620         MOVE WS-SUM-STATUS TO WS-ERROR-STATUS
+006630         PERFORM 9900-FILE-ERROR THRU 9900-EXIT
+006640     END-IF.
+006650 8050-EXIT.
+006660     EXIT.
+006670*****************************************************************
+006680*    9000-TERMINATE - CLOSE FILES
+006690*****************************************************************
+006700 9000-TERMINATE.
+006710     CLOSE TRANFILE.
+006720     CLOSE MASTFILE.
+006730     CLOSE RPTFILE.
+006740     CLOSE CKPTFILE.
+006750     CLOSE EXCPFILE.
+006760 9000-EXIT.
+006770     EXIT.
+006780*****************************************************************
+006790*    9900-FILE-ERROR - COMMON I/O ERROR HANDLER.  WRITES AN
+006800*    OPERATOR MESSAGE AND FALLS THROUGH TO THE ABEND EXIT SO A
+006810*    BAD OPEN/READ/WRITE NEVER PRODUCES A "CLEAN" RETURN CODE
+006820*****************************************************************
+006830 9900-FILE-ERROR.
+006840     DISPLAY 'MYPGM0001E I/O ERROR ON FILE ' WS-ERROR-FILE-ID
+006850         ' - FILE STATUS ' WS-ERROR-STATUS.
+006860     DISPLAY 'MYPGM0002E RUN TERMINATED - NOTIFY OPERATIONS'.
+006870     MOVE 16 TO RETURN-CODE.
+006880     GO TO 9999-ABEND-EXIT.
+006890 9900-EXIT.
+006900     EXIT.
+006910*****************************************************************
+006920*    9999-ABEND-EXIT - CLOSE WHATEVER FILES ARE OPEN AND END
+006930*    THE RUN WITH THE NON-ZERO RETURN CODE ALREADY SET
+006940*****************************************************************
+006950 9999-ABEND-EXIT.
+006960     CLOSE TRANFILE
+006970         MASTFILE
+006980         RPTFILE
+006990         CKPTFILE
+007000         SUMRPT
+007010         EXCPFILE.
+007020     GOBACK.
