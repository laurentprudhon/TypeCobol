@@ -0,0 +1,40 @@
+//YXXX002D JOB (ACCTNO),'DEFINE MASTER KSDS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  JOB......   YXXX002D
+//*  PURPOSE..   ONE-TIME (AND RE-RUNABLE) IDCAMS DEFINE OF THE
+//*              YXXX002 MASTER AS A VSAM KSDS KEYED ON MST-RECORD-ID
+//*              (THE FIRST 10 BYTES OF THE RECORD).  RUN BEFORE THE
+//*              FIRST EXECUTION OF MYPGM AGAINST A NEW MASTER, AND
+//*              AFTER ANY FULL REBUILD THAT REQUIRES A FRESH CLUSTER.
+//*-----------------------------------------------------------------
+//*  MOD LOG
+//*  DATE       INIT  DESCRIPTION
+//*  ---------- ----  ---------------------------------------------
+//*  2026-08-09  JWH  ORIGINAL JOB STREAM
+//*  2026-08-09  JWH  CORRECTED RECORDSIZE TO MATCH THE ACTUAL 59-BYTE
+//*                     YXXX002-RECORD LENGTH
+//*  2026-08-09  JWH  ADDED REUSE - MYPGM'S FULL-MODE REBUILD (SEE
+//*                     1000-INITIALIZE) OPENS THIS CLUSTER OUTPUT TO
+//*                     EMPTY IT BEFORE RELOADING IT, WHICH VSAM ONLY
+//*                     PERMITS AGAINST AN ALREADY-LOADED BASE CLUSTER
+//*                     WHEN IT WAS DEFINED REUSE
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+   DELETE (PROD.YXXX002.MASTER.KSDS) CLUSTER PURGE -
+       SET MAXCC = 0
+   DEFINE CLUSTER (NAME(PROD.YXXX002.MASTER.KSDS)          -
+       INDEXED                                             -
+       KEYS(10 0)                                          -
+       RECORDSIZE(59 59)                                   -
+       FREESPACE(10 10)                                    -
+       VOLUMES(PRDVL1)                                      -
+       TRACKS(10 5)                                         -
+       REUSE)                                               -
+       DATA    (NAME(PROD.YXXX002.MASTER.KSDS.DATA))        -
+       INDEX   (NAME(PROD.YXXX002.MASTER.KSDS.INDEX))
+/*
+//
