@@ -0,0 +1,67 @@
+//MYPGMJ   JOB (ACCTNO),'DAILY LEDGER RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  JOB......   MYPGMJ
+//*  PURPOSE..   NIGHTLY DAILY LEDGER UPDATE - RUNS MYPGM AGAINST THE
+//*              YXXX001 TRANSACTION FEED AND THE YXXX002 MASTER, THEN
+//*              THE YRPT001 RECONCILIATION REPORT AGAINST MYPGM'S
+//*              YXXX003 OUTPUT.  STEP020 ONLY RUNS WHEN MYPGM ENDS
+//*              WITH A RETURN CODE OPERATIONS CAN LIVE WITH - SEE THE
+//*              9900-FILE-ERROR PARAGRAPH IN MYPGM FOR RC 16.
+//*-----------------------------------------------------------------
+//*  MOD LOG
+//*  DATE       INIT  DESCRIPTION
+//*  ---------- ----  ---------------------------------------------
+//*  2026-08-09  JWH  ORIGINAL JOB STREAM
+//*  2026-08-09  JWH  MASTFILE IS NOW THE YXXX002 VSAM KSDS - SEE
+//*                     YXXX002D FOR THE ONE-TIME IDCAMS DEFINE
+//*  2026-08-09  JWH  STEP010 PARM IS NOW A RUN-MODE SWITCH - 'INCR'
+//*                     FOR THE NORMAL NIGHTLY UPDATE, 'FULL' FOR A
+//*                     FROM-SCRATCH REBUILD (SEE 1050-DETERMINE-
+//*                     RUN-MODE IN MYPGM)
+//*  2026-08-09  JWH  CORRECTED RPTOUT/CKPTFILE LRECL TO MATCH THE
+//*                     ACTUAL RECORD LENGTHS (48/41), AND CHANGED
+//*                     RPTOUT/CKPTFILE/EXCPOUT TO DISP=(MOD,CATLG,
+//*                     KEEP) SO AN ABEND MID-RUN DOES NOT DESTROY THE
+//*                     DATA A RESTART NEEDS TO PICK BACK UP FROM
+//*  2026-08-09  JWH  CKPTFILE LRECL CORRECTED AGAIN TO 53 - YCKPT01
+//*                     GREW BY TWO FIELDS SO A RESTART CAN RESTORE
+//*                     THE RUN-SUMMARY DOLLAR TOTAL AND EXCEPTION
+//*                     COUNT, NOT JUST THE READ/WRITE COUNTS
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=MYPGM,PARM='INCR'
+//STEPLIB  DD  DSN=PROD.MYPGM.LOADLIB,DISP=SHR
+//TRANIN   DD  DSN=PROD.YXXX001.DAILY.TRANS,DISP=SHR
+//MASTFILE DD  DSN=PROD.YXXX002.MASTER.KSDS,DISP=SHR
+//RPTOUT   DD  DSN=PROD.YXXX003.OUTPUT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//CKPTFILE DD  DSN=PROD.MYPGM.CKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//EXCPOUT  DD  DSN=PROD.MYPGM.EXCEPTIONS,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUMRPT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  DO NOT LET DOWNSTREAM STEPS RUN AGAINST A BAD OR EMPTY
+//*  YXXX003 OUTPUT FILE IF MYPGM ABENDED ITSELF (SEE 9900-FILE-ERROR).
+//*
+//STEP020  IF (STEP010.RC <= 4) THEN
+//RECON    EXEC PGM=YRPT001
+//STEPLIB  DD  DSN=PROD.MYPGM.LOADLIB,DISP=SHR
+//RECIN    DD  DSN=PROD.YXXX003.OUTPUT,DISP=SHR
+//RECRPT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//       ELSE
+//FAILMSG  EXEC PGM=IEFBR14
+//SYSOUT   DD  SYSOUT=*
+//*        MYPGM ENDED RC>4 - RECONCILIATION REPORT SKIPPED,
+//*        OPERATIONS PAGED BY THE MYPGM0002E MESSAGE ON SYSOUT
+//       ENDIF
+//
